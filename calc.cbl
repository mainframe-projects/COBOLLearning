@@ -1,29 +1,522 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Iteration-If.
-       AUTHOR. Aaron Leonard.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Num1           PIC 99   VALUE ZEROS.
-       01  Num2           PIC 99   VALUE ZEROS.
-       01  Result         PIC 9999 VALUE ZEROS.
-       01  Operator       PIC X    VALUE SPACE.
-
-       PROCEDURE DIVISION.
-       Calculator.
-          PERFORM 3 TIMES
-             DISPLAY "Enter First Number : " WITH NO ADVANCING
-             ACCEPT Num1
-             DISPLAY "Enter Second Number : " WITH NO ADVANCING
-             ACCEPT Num2
-             DISPLAY "Enter operator (+ or *) : " WITH NO ADVANCING
-             ACCEPT Operator
-             IF Operator = "+" THEN
-                ADD Num1, Num2, GIVING Result
-             END-IF
-             IF Operator = "*" THEN
-                MULTIPLY Num1 BY Num2 GIVING Result
-             END-IF
-             DISPLAY "Result is = ", Result
-          END-PERFORM.
-          STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. Iteration-If.
+000300 AUTHOR. Aaron Leonard.
+000400* MODIFICATION HISTORY
+000500* 08/08/2026  DW  ADDED SUBTRACT AND DIVIDE OPERATORS, WITH A
+000600*                 ZERO-DIVISOR GUARD ON THE DIVIDE.
+000700* 08/08/2026  DW  REPLACED THE HARDCODED PERFORM 3 TIMES WITH A
+000800*                 TRANSACTION FILE DRIVING THE CALCULATOR SO THE
+000900*                 RUN SCALES TO HOWEVER MANY REQUESTS ARE QUEUED.
+001000* 08/08/2026  DW  ADDED AN AUDIT TRAIL RECORD FOR EVERY TRANSACTION
+001100*                 SO RESULTS CAN BE RECONCILED AFTER THE FACT.
+001200* 08/08/2026  DW  VALIDATED EACH TRANSACTION UP FRONT AND ROUTED
+001300*                 UNRECOGNIZED OPERATORS OR NON-NUMERIC INPUT TO
+001400*                 AN EXCEPTION FILE INSTEAD OF LETTING THEM FALL
+001500*                 THROUGH WITH A STALE RESULT.
+001600* 08/08/2026  DW  ADDED CHECKPOINT/RESTART.  A CHECKPOINT RECORD
+001700*                 IS DROPPED EVERY CALC-CHECKPOINT-INTERVAL
+001800*                 RECORDS, AND AN OPTIONAL RESTART CONTROL RECORD
+001900*                 READ AT STARTUP TELLS THE RUN HOW MANY LEADING
+002000*                 TRANSACTIONS TO SKIP AFTER AN ABEND AND RESTART.
+002100* 08/08/2026  DW  REPLACED THE CONSOLE DISPLAY OF RESULTS WITH A
+002200*                 PRINT FILE CARRYING RUN-DATE PAGE HEADERS, PAGE
+002300*                 NUMBERS, AND A LINE COUNT PER PAGE.
+002400* 08/08/2026  DW  WIDENED NUM1/NUM2/RESULT TO A REALISTIC BUSINESS
+002500*                 SIZE AND ADDED ON SIZE ERROR CHECKS AROUND EVERY
+002600*                 ARITHMETIC STATEMENT SO AN OVERFLOW IS FLAGGED
+002700*                 ON THE REPORT INSTEAD OF SILENTLY TRUNCATED.
+002800* 08/08/2026  DW  MOVED THE VALID-OPERATOR LIST INTO A REFERENCE
+002900*                 FILE LOADED INTO A TABLE AT STARTUP.  Operator
+003000*                 VALIDATION AND ARITHMETIC DISPATCH ARE NOW BOTH
+003100*                 KEYED OFF THE TABLE'S OPERATION TYPE INSTEAD OF
+003200*                 HARDCODED OPERATOR LITERALS, SO AN OPERATOR CAN
+003300*                 BE ADDED OR RETIRED WITHOUT A RECOMPILE.
+003400* 08/08/2026  DW  A RESTART RUN NOW EXTENDS THE PRINT, AUDIT AND
+003500*                 EXCEPTION FILES INSTEAD OF REOPENING THEM
+003600*                 OUTPUT, SO THE PRE-ABEND PORTION OF THE RUN
+003700*                 SURVIVES.  THE OPERATOR TABLE LOAD NOW STOPS AT
+003800*                 CALC-OPR-TABLE-MAX INSTEAD OF RUNNING PAST THE
+003900*                 TABLE'S BOUND.  THE DETAIL LINE PRINTS A
+004000*                 ZERO-SUPPRESSED RESULT, AND THE AUDIT RECORD
+004100*                 NOW CARRIES THE OPERATION TYPE AND A STATUS
+004200*                 CODE SO AN OVERFLOW OR DIVIDE-BY-ZERO CAN BE
+004300*                 TOLD APART FROM A GENUINE COMPUTED ZERO.
+004350* 08/08/2026  DW  A TRANSACTION WHOSE OPERATOR MATCHES A TABLE
+004360*                 ROW WITH AN OPERATION TYPE OTHER THAN AD/SU/
+004370*                 MU/DV (A MISTYPED OR FUTURE CALCOPRT ENTRY)
+004380*                 IS NOW ROUTED TO THE EXCEPTION FILE INSTEAD
+004390*                 OF FALLING THROUGH THE DISPATCH WITH A STALE
+004395*                 RESULT AND A FALSELY NORMAL AUDIT RECORD.
+004400
+004500 ENVIRONMENT DIVISION.
+004600 INPUT-OUTPUT SECTION.
+004700 FILE-CONTROL.
+004800     SELECT CALC-TRANS-FILE ASSIGN TO "CALCIN"
+004900         ORGANIZATION IS LINE SEQUENTIAL.
+005000
+005100     SELECT CALC-PRINT-FILE ASSIGN TO "CALCOUT"
+005200         ORGANIZATION IS LINE SEQUENTIAL.
+005300
+005400     SELECT CALC-AUDIT-FILE ASSIGN TO "CALCAUD"
+005500         ORGANIZATION IS LINE SEQUENTIAL.
+005600
+005700     SELECT CALC-EXCEPTION-FILE ASSIGN TO "CALCEXC"
+005800         ORGANIZATION IS LINE SEQUENTIAL.
+005900
+006000     SELECT CALC-CHECKPOINT-FILE ASSIGN TO "CALCCKPT"
+006100         ORGANIZATION IS LINE SEQUENTIAL.
+006200
+006300     SELECT OPTIONAL CALC-RESTART-FILE ASSIGN TO "CALCRST"
+006400         ORGANIZATION IS LINE SEQUENTIAL.
+006500
+006600     SELECT CALC-OPERATOR-FILE ASSIGN TO "CALCOPRT"
+006700         ORGANIZATION IS LINE SEQUENTIAL.
+006800
+006900 DATA DIVISION.
+007000 FILE SECTION.
+007100 FD  CALC-TRANS-FILE.
+007200 COPY CALCREC.
+007300
+007400 FD  CALC-PRINT-FILE
+007500             RECORD CONTAINS 80 CHARACTERS.
+007600 01  CALC-PRINT-RECORD          PIC X(80).
+007700
+007800 FD  CALC-AUDIT-FILE.
+007900 COPY CALCAUD.
+008000
+008100 FD  CALC-EXCEPTION-FILE.
+008200 COPY CALCEXC.
+008300
+008400 FD  CALC-CHECKPOINT-FILE.
+008500 COPY CALCCKPT.
+008600
+008700 FD  CALC-RESTART-FILE.
+008800 COPY CALCRST.
+008900
+009000 FD  CALC-OPERATOR-FILE.
+009100 COPY CALCOPR.
+009200
+009300 WORKING-STORAGE SECTION.
+009400 77  CALC-EOF-SWITCH        PIC X(01) VALUE "N".
+009500     88  CALC-END-OF-FILE                 VALUE "Y".
+009600 77  CALC-OPR-EOF-SWITCH    PIC X(01) VALUE "N".
+009700     88  CALC-OPR-END-OF-FILE             VALUE "Y".
+009800 77  CALC-VALID-SWITCH      PIC X(01) VALUE "Y".
+009900     88  CALC-RECORD-VALID                VALUE "Y".
+010000     88  CALC-RECORD-INVALID              VALUE "N".
+010100 77  CALC-REASON-CODE       PIC X(04) VALUE SPACES.
+010200 77  CALC-REASON-TEXT       PIC X(30) VALUE SPACES.
+010300 77  CALC-STATUS-CODE       PIC X(01) VALUE SPACE.
+010400 77  CALC-RECORD-COUNT      PIC 9(07) COMP VALUE ZERO.
+010500 77  CALC-CHECKPOINT-INTERVAL PIC 9(05) VALUE 00100.
+010600 77  CALC-CKPT-QUOTIENT     PIC 9(07) COMP VALUE ZERO.
+010700 77  CALC-CKPT-REMAINDER    PIC 9(05) COMP VALUE ZERO.
+010800 77  CALC-RESTART-COUNT     PIC 9(07) COMP VALUE ZERO.
+010900 77  CALC-PAGE-NUMBER       PIC 9(04) COMP VALUE 1.
+011000 77  CALC-LINE-COUNT        PIC 9(04) COMP VALUE ZERO.
+011100 77  CALC-LINES-PER-PAGE    PIC 9(04) VALUE 0055.
+011200 77  CALC-OPR-TABLE-MAX     PIC 9(02) VALUE 20.
+011300 77  CALC-OPR-TABLE-COUNT   PIC 9(02) COMP VALUE ZERO.
+011400 77  CALC-OPR-FOUND-TYPE    PIC X(02) VALUE SPACES.
+011500 77  CALC-D-RESULT-EDIT     PIC Z(8)9.
+011600 01  CALC-OPR-TABLE.
+011700     05  CALC-OPR-ENTRY OCCURS 1 TO 20 TIMES
+011800             DEPENDING ON CALC-OPR-TABLE-COUNT
+011900             INDEXED BY CALC-OPR-INDEX.
+012000         10  CALC-OPR-TBL-OPERATOR  PIC X(01).
+012100         10  CALC-OPR-TBL-TYPE      PIC X(02).
+012200 01  CALC-RUN-DATE.
+012300     05  CALC-RD-YY             PIC 99.
+012400     05  CALC-RD-MM             PIC 99.
+012500     05  CALC-RD-DD             PIC 99.
+012600 01  Result         PIC 9(09) VALUE ZEROS.
+012700 COPY CALCHDG.
+012800 COPY CALCDET.
+012900
+013000 PROCEDURE DIVISION.
+013100*-----------------------------------------------------------------
+013200* 0000-MAINLINE
+013300*-----------------------------------------------------------------
+013400 0000-MAINLINE.
+013500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013600     PERFORM Calculator THRU Calculator-EXIT
+013700         UNTIL CALC-END-OF-FILE.
+013800     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+013900     GO TO 9999-EXIT.
+014000
+014100*-----------------------------------------------------------------
+014200* 1000-INITIALIZE - OPEN THE FILES, LOAD THE OPERATOR TABLE, PRINT
+014300*                   THE FIRST PAGE HEADING, GET THE RESTART POINT,
+014400*                   PRIME THE READ, AND SKIP ANY ALREADY-POSTED
+014500*                   RECORDS.  THE RESTART POINT IS DETERMINED
+014600*                   BEFORE THE PRINT/AUDIT/EXCEPTION FILES ARE
+014700*                   OPENED SO A RESTART RUN CAN EXTEND THEM RATHER
+014800*                   THAN TRUNCATE THE PRE-ABEND PORTION OF THE RUN.
+014900*-----------------------------------------------------------------
+015000 1000-INITIALIZE.
+015100     OPEN INPUT CALC-TRANS-FILE.
+015200     PERFORM 1100-GET-RESTART-COUNT THRU 1100-EXIT.
+015300     IF CALC-RESTART-COUNT = ZERO THEN
+015400        OPEN OUTPUT CALC-PRINT-FILE
+015500        OPEN OUTPUT CALC-AUDIT-FILE
+015600        OPEN OUTPUT CALC-EXCEPTION-FILE
+015700     ELSE
+015800        OPEN EXTEND CALC-PRINT-FILE
+015900        OPEN EXTEND CALC-AUDIT-FILE
+016000        OPEN EXTEND CALC-EXCEPTION-FILE
+016100     END-IF.
+016200     OPEN OUTPUT CALC-CHECKPOINT-FILE.
+016300     PERFORM 1300-LOAD-OPERATOR-TABLE THRU 1300-EXIT.
+016400     ACCEPT CALC-RUN-DATE FROM DATE.
+016500     PERFORM 1050-WRITE-HEADING THRU 1050-EXIT.
+016600     PERFORM 7000-READ-TRANS THRU 7000-EXIT.
+016700     PERFORM 1200-SKIP-TO-RESTART THRU 1200-EXIT.
+016800 1000-EXIT.
+016900     EXIT.
+017000
+017100*-----------------------------------------------------------------
+017200* 1050-WRITE-HEADING - PRINT THE PAGE HEADING AND RESET THE
+017300*                      PER-PAGE LINE COUNT
+017400*-----------------------------------------------------------------
+017500 1050-WRITE-HEADING.
+017600     MOVE CALC-RD-MM TO CALC-H-DATE-MM.
+017700     MOVE CALC-RD-DD TO CALC-H-DATE-DD.
+017800     MOVE CALC-RD-YY TO CALC-H-DATE-YY.
+017900     MOVE CALC-PAGE-NUMBER TO CALC-H-PAGE-NUMBER.
+018000     WRITE CALC-PRINT-RECORD FROM CALC-RPT-HEADING-1.
+018100     MOVE SPACES TO CALC-PRINT-RECORD.
+018200     WRITE CALC-PRINT-RECORD.
+018300     ADD 1 TO CALC-PAGE-NUMBER.
+018400     MOVE ZERO TO CALC-LINE-COUNT.
+018500 1050-EXIT.
+018600     EXIT.
+018700
+018800*-----------------------------------------------------------------
+018900* 1100-GET-RESTART-COUNT - READ THE OPTIONAL RESTART CONTROL
+019000*                          RECORD LEFT BY A PRIOR ABENDED RUN
+019100*-----------------------------------------------------------------
+019200 1100-GET-RESTART-COUNT.
+019300     OPEN INPUT CALC-RESTART-FILE.
+019400     READ CALC-RESTART-FILE
+019500         AT END
+019600             MOVE ZERO TO CALC-RESTART-COUNT
+019700         NOT AT END
+019800             MOVE CALC-RESTART-RECORD-COUNT TO CALC-RESTART-COUNT
+019900     END-READ.
+020000     CLOSE CALC-RESTART-FILE.
+020100 1100-EXIT.
+020200     EXIT.
+020300
+020400*-----------------------------------------------------------------
+020500* 1200-SKIP-TO-RESTART - ADVANCE PAST TRANSACTIONS A PRIOR RUN
+020600*                        ALREADY POSTED, WITHOUT REPROCESSING THEM
+020700*-----------------------------------------------------------------
+020800 1200-SKIP-TO-RESTART.
+020900     PERFORM 7100-SKIP-ONE THRU 7100-EXIT
+021000         UNTIL CALC-END-OF-FILE
+021100         OR CALC-RECORD-COUNT NOT LESS THAN CALC-RESTART-COUNT.
+021200 1200-EXIT.
+021300     EXIT.
+021400
+021500*-----------------------------------------------------------------
+021600* 1300-LOAD-OPERATOR-TABLE - READ THE OPERATOR REFERENCE FILE INTO
+021700*                            CALC-OPR-TABLE SO Operator VALIDATION
+021800*                            AND DISPATCH ARE BOTH DATA-DRIVEN
+021900*-----------------------------------------------------------------
+022000 1300-LOAD-OPERATOR-TABLE.
+022100     OPEN INPUT CALC-OPERATOR-FILE.
+022200     PERFORM 7200-READ-OPERATOR THRU 7200-EXIT.
+022300     PERFORM 1310-LOAD-ONE-OPERATOR THRU 1310-EXIT
+022400         UNTIL CALC-OPR-END-OF-FILE.
+022500     CLOSE CALC-OPERATOR-FILE.
+022600 1300-EXIT.
+022700     EXIT.
+022800
+022900*-----------------------------------------------------------------
+023000* 1310-LOAD-ONE-OPERATOR - ADD ONE OPERATOR/TYPE PAIR TO THE
+023100*                          TABLE.  STOPS LOADING AT
+023200*                          CALC-OPR-TABLE-MAX INSTEAD OF WRITING
+023300*                          PAST THE TABLE'S DECLARED BOUND.
+023400*-----------------------------------------------------------------
+023500 1310-LOAD-ONE-OPERATOR.
+023600     IF CALC-OPR-TABLE-COUNT < CALC-OPR-TABLE-MAX THEN
+023700        ADD 1 TO CALC-OPR-TABLE-COUNT
+023800        MOVE CALC-OPR-OPERATOR TO
+023900            CALC-OPR-TBL-OPERATOR(CALC-OPR-TABLE-COUNT)
+024000        MOVE CALC-OPR-TYPE TO
+024100            CALC-OPR-TBL-TYPE(CALC-OPR-TABLE-COUNT)
+024200        PERFORM 7200-READ-OPERATOR THRU 7200-EXIT
+024300     ELSE
+024400        DISPLAY "CALC-OPR-TABLE FULL - DISCARDING OPERATOR "
+024500            CALC-OPR-OPERATOR
+024600        SET CALC-OPR-END-OF-FILE TO TRUE
+024700     END-IF.
+024800 1310-EXIT.
+024900     EXIT.
+025000
+025100*-----------------------------------------------------------------
+025200* Calculator - VALIDATE ONE TRANSACTION, APPLY THE OPERATOR OR
+025300*             ROUTE IT TO THE EXCEPTION FILE, PRINT THE DETAIL
+025400*             LINE, CHECKPOINT, AND READ THE NEXT
+025500*-----------------------------------------------------------------
+025600 Calculator.
+025700     PERFORM 3000-VALIDATE-TRANS THRU 3000-EXIT.
+025800     IF CALC-RECORD-INVALID THEN
+025900        PERFORM 5000-WRITE-EXCEPTION THRU 5000-EXIT
+026000     ELSE
+026100        MOVE SPACE TO CALC-STATUS-CODE
+026200        IF CALC-OPR-FOUND-TYPE = "AD" THEN
+026300           ADD Num1, Num2 GIVING Result
+026400               ON SIZE ERROR
+026500                   PERFORM 6600-WRITE-OVERFLOW THRU 6600-EXIT
+026600               NOT ON SIZE ERROR
+026700                   PERFORM 6000-WRITE-DETAIL THRU 6000-EXIT
+026800           END-ADD
+026900        END-IF
+027000        IF CALC-OPR-FOUND-TYPE = "SU" THEN
+027100           SUBTRACT Num2 FROM Num1 GIVING Result
+027200               ON SIZE ERROR
+027300                   PERFORM 6600-WRITE-OVERFLOW THRU 6600-EXIT
+027400               NOT ON SIZE ERROR
+027500                   PERFORM 6000-WRITE-DETAIL THRU 6000-EXIT
+027600           END-SUBTRACT
+027700        END-IF
+027800        IF CALC-OPR-FOUND-TYPE = "MU" THEN
+027900           MULTIPLY Num1 BY Num2 GIVING Result
+028000               ON SIZE ERROR
+028100                   PERFORM 6600-WRITE-OVERFLOW THRU 6600-EXIT
+028200               NOT ON SIZE ERROR
+028300                   PERFORM 6000-WRITE-DETAIL THRU 6000-EXIT
+028400           END-MULTIPLY
+028500        END-IF
+028600        IF CALC-OPR-FOUND-TYPE = "DV" THEN
+028700           IF Num2 = ZERO THEN
+028800              PERFORM 6500-WRITE-DIVIDE-ERROR THRU 6500-EXIT
+028900           ELSE
+029000              DIVIDE Num1 BY Num2 GIVING Result
+029100                  ON SIZE ERROR
+029200                      PERFORM 6600-WRITE-OVERFLOW THRU 6600-EXIT
+029300                  NOT ON SIZE ERROR
+029400                      PERFORM 6000-WRITE-DETAIL THRU 6000-EXIT
+029500              END-DIVIDE
+029600           END-IF
+029700        END-IF
+029800        PERFORM 6900-WRITE-AUDIT THRU 6900-EXIT
+029900     END-IF.
+030000     ADD 1 TO CALC-RECORD-COUNT.
+030100     PERFORM 4000-CHECK-CHECKPOINT THRU 4000-EXIT.
+030200     PERFORM 7000-READ-TRANS THRU 7000-EXIT.
+030300 Calculator-EXIT.
+030400     EXIT.
+030500
+030600*-----------------------------------------------------------------
+030700* 3000-VALIDATE-TRANS - CHECK FOR NON-NUMERIC INPUT OR AN
+030800*                       UNRECOGNIZED OPERATOR.  Operator IS LOOKED
+030900*                       UP IN CALC-OPR-TABLE RATHER THAN TESTED
+031000*                       AGAINST HARDCODED LITERALS.
+031100*-----------------------------------------------------------------
+031200 3000-VALIDATE-TRANS.
+031300     SET CALC-RECORD-VALID TO TRUE.
+031400     MOVE SPACES TO CALC-OPR-FOUND-TYPE.
+031500     IF Num1 NOT NUMERIC THEN
+031600        SET CALC-RECORD-INVALID TO TRUE
+031700        MOVE "BAD1" TO CALC-REASON-CODE
+031800        MOVE "NUM1 IS NOT NUMERIC" TO CALC-REASON-TEXT
+031900     ELSE
+032000        IF Num2 NOT NUMERIC THEN
+032100           SET CALC-RECORD-INVALID TO TRUE
+032200           MOVE "BAD2" TO CALC-REASON-CODE
+032300           MOVE "NUM2 IS NOT NUMERIC" TO CALC-REASON-TEXT
+032400        ELSE
+032500           SET CALC-OPR-INDEX TO 1
+032600           SEARCH CALC-OPR-ENTRY
+032700               AT END
+032800                   SET CALC-RECORD-INVALID TO TRUE
+032900                   MOVE "BADO" TO CALC-REASON-CODE
+033000                   MOVE "UNRECOGNIZED OPERATOR"
+033100                       TO CALC-REASON-TEXT
+033200               WHEN CALC-OPR-TBL-OPERATOR(CALC-OPR-INDEX)
+033300                   = Operator
+033400                   MOVE CALC-OPR-TBL-TYPE(CALC-OPR-INDEX)
+033500                       TO CALC-OPR-FOUND-TYPE
+033600           END-SEARCH
+033610           IF CALC-RECORD-VALID
+033620              IF CALC-OPR-FOUND-TYPE NOT = "AD" AND
+033630                 CALC-OPR-FOUND-TYPE NOT = "SU" AND
+033640                 CALC-OPR-FOUND-TYPE NOT = "MU" AND
+033650                 CALC-OPR-FOUND-TYPE NOT = "DV" THEN
+033660                 SET CALC-RECORD-INVALID TO TRUE
+033670                 MOVE "BADT" TO CALC-REASON-CODE
+033680                 MOVE "UNSUPPORTED OPERATION TYPE"
+033690                     TO CALC-REASON-TEXT
+033700              END-IF
+033710           END-IF
+033720        END-IF
+033730     END-IF.
+033900 3000-EXIT.
+034000     EXIT.
+034100
+034200*-----------------------------------------------------------------
+034300* 4000-CHECK-CHECKPOINT - DROP A CHECKPOINT EVERY N RECORDS
+034400*-----------------------------------------------------------------
+034500 4000-CHECK-CHECKPOINT.
+034600     DIVIDE CALC-RECORD-COUNT BY CALC-CHECKPOINT-INTERVAL
+034700         GIVING CALC-CKPT-QUOTIENT
+034800         REMAINDER CALC-CKPT-REMAINDER.
+034900     IF CALC-CKPT-REMAINDER = ZERO THEN
+035000        PERFORM 4500-WRITE-CHECKPOINT THRU 4500-EXIT
+035100     END-IF.
+035200 4000-EXIT.
+035300     EXIT.
+035400
+035500*-----------------------------------------------------------------
+035600* 4500-WRITE-CHECKPOINT - WRITE ONE CHECKPOINT RECORD
+035700*-----------------------------------------------------------------
+035800 4500-WRITE-CHECKPOINT.
+035900     MOVE CALC-RECORD-COUNT TO CALC-CKPT-RECORD-COUNT.
+036000     ACCEPT CALC-CKPT-DATE FROM DATE.
+036100     ACCEPT CALC-CKPT-TIME FROM TIME.
+036200     WRITE CALC-CHECKPOINT-RECORD.
+036300 4500-EXIT.
+036400     EXIT.
+036500
+036600*-----------------------------------------------------------------
+036700* 5000-WRITE-EXCEPTION - WRITE ONE EXCEPTION RECORD
+036800*-----------------------------------------------------------------
+036900 5000-WRITE-EXCEPTION.
+037000     ACCEPT CALC-E-DATE FROM DATE.
+037100     ACCEPT CALC-E-TIME FROM TIME.
+037200     MOVE Num1 TO CALC-E-NUM1.
+037300     MOVE Num2 TO CALC-E-NUM2.
+037400     MOVE Operator TO CALC-E-OPERATOR.
+037500     MOVE CALC-REASON-CODE TO CALC-E-REASON-CODE.
+037600     MOVE CALC-REASON-TEXT TO CALC-E-REASON-TEXT.
+037700     WRITE CALC-EXCEPTION-RECORD.
+037800 5000-EXIT.
+037900     EXIT.
+038000
+038100*-----------------------------------------------------------------
+038200* 6000-WRITE-DETAIL - PRINT ONE CALCULATED TRANSACTION LINE.  THE
+038300*                     RESULT IS EDITED THROUGH CALC-D-RESULT-EDIT
+038400*                     SO THE REPORT SHOWS A ZERO-SUPPRESSED AMOUNT
+038500*                     RATHER THAN A RAW ZERO-PADDED NUMBER.
+038600*-----------------------------------------------------------------
+038700 6000-WRITE-DETAIL.
+038800     IF CALC-LINE-COUNT NOT LESS THAN CALC-LINES-PER-PAGE THEN
+038900        PERFORM 1050-WRITE-HEADING THRU 1050-EXIT
+039000     END-IF.
+039100     MOVE Num1 TO CALC-D-NUM1.
+039200     MOVE Operator TO CALC-D-OPERATOR.
+039300     MOVE Num2 TO CALC-D-NUM2.
+039400     MOVE Result TO CALC-D-RESULT-EDIT.
+039500     MOVE CALC-D-RESULT-EDIT TO CALC-D-RESULT.
+039600     WRITE CALC-PRINT-RECORD FROM CALC-RPT-DETAIL-LINE.
+039700     ADD 1 TO CALC-LINE-COUNT.
+039800 6000-EXIT.
+039900     EXIT.
+040000
+040100*-----------------------------------------------------------------
+040200* 6500-WRITE-DIVIDE-ERROR - PRINT A DIVIDE-BY-ZERO LINE IN PLACE
+040300*                           OF A RESULT
+040400*-----------------------------------------------------------------
+040500 6500-WRITE-DIVIDE-ERROR.
+040600     IF CALC-LINE-COUNT NOT LESS THAN CALC-LINES-PER-PAGE THEN
+040700        PERFORM 1050-WRITE-HEADING THRU 1050-EXIT
+040800     END-IF.
+040900     MOVE Num1 TO CALC-D-NUM1.
+041000     MOVE Operator TO CALC-D-OPERATOR.
+041100     MOVE Num2 TO CALC-D-NUM2.
+041200     MOVE "DIV BY ZERO" TO CALC-D-RESULT.
+041300     WRITE CALC-PRINT-RECORD FROM CALC-RPT-DETAIL-LINE.
+041400     ADD 1 TO CALC-LINE-COUNT.
+041500     MOVE ZERO TO Result.
+041600     MOVE "Z" TO CALC-STATUS-CODE.
+041700 6500-EXIT.
+041800     EXIT.
+041900
+042000*-----------------------------------------------------------------
+042100* 6600-WRITE-OVERFLOW - PRINT AN OVERFLOW LINE IN PLACE OF A
+042200*                       RESULT THAT DID NOT FIT
+042300*-----------------------------------------------------------------
+042400 6600-WRITE-OVERFLOW.
+042500     IF CALC-LINE-COUNT NOT LESS THAN CALC-LINES-PER-PAGE THEN
+042600        PERFORM 1050-WRITE-HEADING THRU 1050-EXIT
+042700     END-IF.
+042800     MOVE Num1 TO CALC-D-NUM1.
+042900     MOVE Operator TO CALC-D-OPERATOR.
+043000     MOVE Num2 TO CALC-D-NUM2.
+043100     MOVE "OVERFLOW" TO CALC-D-RESULT.
+043200     WRITE CALC-PRINT-RECORD FROM CALC-RPT-DETAIL-LINE.
+043300     ADD 1 TO CALC-LINE-COUNT.
+043400     MOVE ZERO TO Result.
+043500     MOVE "O" TO CALC-STATUS-CODE.
+043600 6600-EXIT.
+043700     EXIT.
+043800
+043900*-----------------------------------------------------------------
+044000* 6900-WRITE-AUDIT - WRITE ONE AUDIT TRAIL RECORD.  CARRIES THE
+044100*                    LOOKED-UP OPERATION TYPE (SO CONTROL TOTALS
+044200*                    CAN BUCKET ON IT INSTEAD OF THE RAW OPERATOR
+044300*                    CHARACTER) AND A STATUS CODE THAT TELLS AN
+044400*                    OVERFLOW OR DIVIDE-BY-ZERO APART FROM A
+044500*                    GENUINE COMPUTED ZERO.
+044600*-----------------------------------------------------------------
+044700 6900-WRITE-AUDIT.
+044800     ACCEPT CALC-A-DATE FROM DATE.
+044900     ACCEPT CALC-A-TIME FROM TIME.
+045000     MOVE Operator TO CALC-A-OPERATOR.
+045100     MOVE CALC-OPR-FOUND-TYPE TO CALC-A-TYPE.
+045200     MOVE Num1 TO CALC-A-NUM1.
+045300     MOVE Num2 TO CALC-A-NUM2.
+045400     MOVE Result TO CALC-A-RESULT.
+045500     MOVE CALC-STATUS-CODE TO CALC-A-STATUS.
+045600     WRITE CALC-AUDIT-RECORD.
+045700 6900-EXIT.
+045800     EXIT.
+045900
+046000*-----------------------------------------------------------------
+046100* 7000-READ-TRANS - READ THE NEXT CALCULATION REQUEST, FLAG EOF
+046200*-----------------------------------------------------------------
+046300 7000-READ-TRANS.
+046400     READ CALC-TRANS-FILE
+046500         AT END
+046600             SET CALC-END-OF-FILE TO TRUE
+046700     END-READ.
+046800 7000-EXIT.
+046900     EXIT.
+047000
+047100*-----------------------------------------------------------------
+047200* 7100-SKIP-ONE - COUNT AND READ PAST ONE ALREADY-POSTED RECORD
+047300*-----------------------------------------------------------------
+047400 7100-SKIP-ONE.
+047500     ADD 1 TO CALC-RECORD-COUNT.
+047600     PERFORM 7000-READ-TRANS THRU 7000-EXIT.
+047700 7100-EXIT.
+047800     EXIT.
+047900
+048000*-----------------------------------------------------------------
+048100* 7200-READ-OPERATOR - READ THE NEXT OPERATOR REFERENCE RECORD,
+048200*                      FLAG EOF
+048300*-----------------------------------------------------------------
+048400 7200-READ-OPERATOR.
+048500     READ CALC-OPERATOR-FILE
+048600         AT END
+048700             SET CALC-OPR-END-OF-FILE TO TRUE
+048800     END-READ.
+048900 7200-EXIT.
+049000     EXIT.
+049100
+049200*-----------------------------------------------------------------
+049300* 8000-FINALIZE - CLOSE UP
+049400*-----------------------------------------------------------------
+049500 8000-FINALIZE.
+049600     CLOSE CALC-TRANS-FILE.
+049700     CLOSE CALC-PRINT-FILE.
+049800     CLOSE CALC-AUDIT-FILE.
+049900     CLOSE CALC-EXCEPTION-FILE.
+050000     CLOSE CALC-CHECKPOINT-FILE.
+050100 8000-EXIT.
+050200     EXIT.
+050300
+050400 9999-EXIT.
+050500     STOP RUN.
