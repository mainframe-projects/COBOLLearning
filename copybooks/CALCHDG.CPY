@@ -0,0 +1,20 @@
+000100*-----------------------------------------------------------------
+000200* CALCHDG.CPY
+000300* WORKING-STORAGE PAGE HEADING FOR THE CALCULATOR TRANSACTION
+000400* REPORT.  MOVED TO CALC-PRINT-RECORD VIA WRITE ... FROM.
+000500*-----------------------------------------------------------------
+000600 01  CALC-RPT-HEADING-1.
+000700     05  FILLER                 PIC X(10) VALUE
+000800             "RUN DATE: ".
+000900     05  CALC-H-DATE-MM         PIC 99.
+001000     05  FILLER                 PIC X(01) VALUE "/".
+001100     05  CALC-H-DATE-DD         PIC 99.
+001200     05  FILLER                 PIC X(01) VALUE "/".
+001300     05  CALC-H-DATE-YY         PIC 99.
+001400     05  FILLER                 PIC X(06) VALUE SPACES.
+001500     05  FILLER                 PIC X(29) VALUE
+001600             "CALCULATOR TRANSACTION REPORT".
+001700     05  FILLER                 PIC X(18) VALUE SPACES.
+001800     05  FILLER                 PIC X(05) VALUE
+001900             "PAGE ".
+002000     05  CALC-H-PAGE-NUMBER     PIC ZZZ9.
