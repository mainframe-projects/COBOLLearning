@@ -0,0 +1,39 @@
+000100*-----------------------------------------------------------------
+000200* CALCRPT.CPY
+000300* WORKING-STORAGE PRINT LINE LAYOUTS FOR THE CALCULATOR DAILY
+000400* CONTROL TOTALS REPORT.  MOVED TO THE FD RECORD VIA WRITE...FROM.
+000450* CALC-RPT-TOTAL AND CALC-RPT-HASH-TOTAL ARE ALPHANUMERIC SO AN
+000460* ACCUMULATOR OVERFLOW CAN PRINT "OVERFLOW" IN PLACE OF A WRONG
+000470* NUMBER, THE SAME CONVENTION USED ON THE DETAIL REPORTS.
+000500*-----------------------------------------------------------------
+000600 01  CALC-RPT-HEADING-LINE.
+000700     05  FILLER                 PIC X(31) VALUE
+000800             "CALCULATOR DAILY CONTROL TOTALS".
+000900     05  FILLER                 PIC X(49) VALUE SPACES.
+001000
+001100 01  CALC-RPT-OPERATOR-LINE.
+001200     05  FILLER                 PIC X(10) VALUE
+001300             "OPERATOR: ".
+001400     05  CALC-RPT-OPERATOR      PIC X(01).
+001500     05  FILLER                 PIC X(09) VALUE
+001600             "  COUNT: ".
+001700     05  CALC-RPT-COUNT         PIC ZZZZZZ9.
+001800     05  FILLER                 PIC X(16) VALUE
+001900             "  RESULT TOTAL: ".
+002000     05  CALC-RPT-TOTAL         PIC X(09).
+002010     05  FILLER                 PIC X(10) VALUE
+002020             "  ERRORS: ".
+002030     05  CALC-RPT-ERR-COUNT     PIC ZZZZZZ9.
+002100     05  FILLER                 PIC X(11) VALUE SPACES.
+002200
+002300 01  CALC-RPT-HASH-LINE.
+002400     05  FILLER                 PIC X(32) VALUE
+002500             "GRAND HASH TOTAL (NUM1 + NUM2): ".
+002600     05  CALC-RPT-HASH-TOTAL    PIC X(09).
+002700     05  FILLER                 PIC X(39) VALUE SPACES.
+002800
+002900 01  CALC-RPT-RECORD-COUNT-LINE.
+003000     05  FILLER                 PIC X(25) VALUE
+003100             "TOTAL RECORDS PROCESSED: ".
+003200     05  CALC-RPT-RECORD-COUNT  PIC ZZZZZZ9.
+003300     05  FILLER                 PIC X(48) VALUE SPACES.
