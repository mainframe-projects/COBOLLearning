@@ -0,0 +1,19 @@
+000100*-----------------------------------------------------------------
+000200* CALCDET.CPY
+000300* WORKING-STORAGE DETAIL LINE FOR THE CALCULATOR TRANSACTION
+000400* REPORT.  MOVED TO CALC-PRINT-RECORD VIA WRITE ... FROM.
+000500*-----------------------------------------------------------------
+000600 01  CALC-RPT-DETAIL-LINE.
+000700     05  FILLER                 PIC X(06) VALUE
+000800                 "NUM1: ".
+000900     05  CALC-D-NUM1            PIC ZZZZ9.
+001000     05  FILLER                 PIC X(12) VALUE
+001100                 "  OPERATOR: ".
+001200     05  CALC-D-OPERATOR        PIC X(01).
+001300     05  FILLER                 PIC X(08) VALUE
+001400                 "  NUM2: ".
+001500     05  CALC-D-NUM2            PIC ZZZZ9.
+001600     05  FILLER                 PIC X(10) VALUE
+001700                 "  RESULT: ".
+001800     05  CALC-D-RESULT          PIC X(11).
+001900     05  FILLER                 PIC X(22) VALUE SPACES.
