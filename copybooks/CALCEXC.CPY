@@ -0,0 +1,13 @@
+000100*-----------------------------------------------------------------
+000200* CALCEXC.CPY
+000300* EXCEPTION RECORD FOR Iteration-If TRANSACTIONS THAT FAIL
+000400* VALIDATION - UNRECOGNIZED OPERATOR OR NON-NUMERIC INPUT.
+000500*-----------------------------------------------------------------
+000600 01  CALC-EXCEPTION-RECORD.
+000700     05  CALC-E-DATE               PIC 9(06).
+000800     05  CALC-E-TIME               PIC 9(08).
+000900     05  CALC-E-NUM1               PIC X(05).
+001000     05  CALC-E-NUM2               PIC X(05).
+001100     05  CALC-E-OPERATOR           PIC X(01).
+001200     05  CALC-E-REASON-CODE        PIC X(04).
+001300     05  CALC-E-REASON-TEXT        PIC X(30).
