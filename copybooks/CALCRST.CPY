@@ -0,0 +1,9 @@
+000100*-----------------------------------------------------------------
+000200* CALCRST.CPY
+000300* RESTART CONTROL RECORD READ AT STARTUP.  WHEN PRESENT, ITS
+000400* RECORD COUNT TELLS Iteration-If HOW MANY TRANSACTIONS FROM THE
+000500* HEAD OF THE FILE WERE ALREADY POSTED BY THE RUN BEING RESTARTED
+000600* AND SHOULD BE SKIPPED RATHER THAN REPROCESSED.
+000700*-----------------------------------------------------------------
+000800 01  CALC-RESTART-RECORD.
+000900     05  CALC-RESTART-RECORD-COUNT PIC 9(07).
