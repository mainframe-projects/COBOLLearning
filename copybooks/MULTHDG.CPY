@@ -0,0 +1,20 @@
+000100*-----------------------------------------------------------------
+000200* MULTHDG.CPY
+000300* WORKING-STORAGE PAGE HEADING FOR THE EXTENDED-PRICE REPORT.
+000400* MOVED TO MULT-PRINT-RECORD VIA WRITE ... FROM.
+000500*-----------------------------------------------------------------
+000600 01  MULT-RPT-HEADING-1.
+000700     05  FILLER                 PIC X(10) VALUE
+000800             "RUN DATE: ".
+000900     05  MULT-H-DATE-MM         PIC 99.
+001000     05  FILLER                 PIC X(01) VALUE "/".
+001100     05  MULT-H-DATE-DD         PIC 99.
+001200     05  FILLER                 PIC X(01) VALUE "/".
+001300     05  MULT-H-DATE-YY         PIC 99.
+001400     05  FILLER                 PIC X(10) VALUE SPACES.
+001500     05  FILLER                 PIC X(21) VALUE
+001600             "EXTENDED PRICE REPORT".
+001700     05  FILLER                 PIC X(22) VALUE SPACES.
+001800     05  FILLER                 PIC X(05) VALUE
+001900             "PAGE ".
+002000     05  MULT-H-PAGE-NUMBER     PIC ZZZ9.
