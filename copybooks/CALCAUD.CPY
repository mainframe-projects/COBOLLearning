@@ -0,0 +1,17 @@
+000100*-----------------------------------------------------------------
+000200* CALCAUD.CPY
+000300* AUDIT TRAIL RECORD WRITTEN FOR EVERY Iteration-If CALCULATOR
+000400* TRANSACTION, FOR RECONCILIATION AND DISPUTE RESEARCH.
+000500*-----------------------------------------------------------------
+000600 01  CALC-AUDIT-RECORD.
+000700     05  CALC-A-DATE               PIC 9(06).
+000800     05  CALC-A-TIME               PIC 9(08).
+000900     05  CALC-A-OPERATOR           PIC X(01).
+001000     05  CALC-A-TYPE               PIC X(02).
+001100     05  CALC-A-NUM1               PIC 9(05).
+001200     05  CALC-A-NUM2               PIC 9(05).
+001300     05  CALC-A-RESULT             PIC 9(09).
+001400     05  CALC-A-STATUS             PIC X(01).
+001500         88  CALC-A-STATUS-NORMAL         VALUE SPACE.
+001600         88  CALC-A-STATUS-OVERFLOW       VALUE "O".
+001700         88  CALC-A-STATUS-DIV-ZERO       VALUE "Z".
