@@ -0,0 +1,12 @@
+000100*-----------------------------------------------------------------
+000200* CALCOPR.CPY
+000300* REFERENCE RECORD MAPPING ONE VALID Operator CHARACTER TO THE
+000400* INTERNAL OPERATION TYPE THAT CARRIES IT OUT.  Iteration-If LOADS
+000500* THIS FILE INTO A TABLE AT STARTUP AND VALIDATES EVERY
+000600* TRANSACTION'S Operator AGAINST IT, SO AN OPERATOR CAN BE ADDED
+000700* OR RETIRED BY UPDATING THE REFERENCE FILE RATHER THAN THE
+000800* PROGRAM.
+000900*-----------------------------------------------------------------
+001000 01  CALC-OPERATOR-RECORD.
+001100     05  CALC-OPR-OPERATOR         PIC X(01).
+001200     05  CALC-OPR-TYPE             PIC X(02).
