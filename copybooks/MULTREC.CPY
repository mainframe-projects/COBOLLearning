@@ -0,0 +1,8 @@
+000100*-----------------------------------------------------------------
+000200* MULTREC.CPY
+000300* TRANSACTION RECORD FOR THE DAILY QUANTITY / PRICE EXTENSION RUN.
+000400* ONE RECORD PER LINE ITEM TO BE EXTENDED.
+000500*-----------------------------------------------------------------
+000600 01  MULT-TRANS-RECORD.
+000700     05  MULT-QUANTITY          PIC 9(05).
+000800     05  MULT-PRICE             PIC 9(05)V99.
