@@ -0,0 +1,10 @@
+000100*-----------------------------------------------------------------
+000200* CALCCKPT.CPY
+000300* CHECKPOINT RECORD DROPPED PERIODICALLY DURING AN Iteration-If
+000400* RUN SO A HIGH-VOLUME JOB CAN BE RESTARTED AFTER AN ABEND
+000500* WITHOUT REPROCESSING TRANSACTIONS ALREADY POSTED.
+000600*-----------------------------------------------------------------
+000700 01  CALC-CHECKPOINT-RECORD.
+000800     05  CALC-CKPT-RECORD-COUNT    PIC 9(07).
+000900     05  CALC-CKPT-DATE            PIC 9(06).
+001000     05  CALC-CKPT-TIME            PIC 9(08).
