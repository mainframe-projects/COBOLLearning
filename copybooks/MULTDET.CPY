@@ -0,0 +1,27 @@
+000100*-----------------------------------------------------------------
+000200* MULTDET.CPY
+000300* WORKING-STORAGE PRINT LINE LAYOUTS FOR THE EXTENDED-PRICE
+000400* DETAIL REPORT.  MOVED TO MULT-PRINT-RECORD VIA WRITE ... FROM.
+000500* MULT-D-RESULT IS ALPHANUMERIC SO AN ON SIZE ERROR CONDITION CAN
+000600* PRINT "OVERFLOW" IN PLACE OF A FORMATTED EXTENDED PRICE.
+000650* MULT-T-GRAND-TOTAL IS ALPHANUMERIC FOR THE SAME REASON, SO A
+000660* GRAND-TOTAL OVERFLOW CAN PRINT A WARNING LITERAL INSTEAD OF A
+000670* WRONG NUMBER.
+000700*-----------------------------------------------------------------
+000800 01  MULT-DETAIL-LINE.
+000900     05  FILLER                 PIC X(05) VALUE "QTY:".
+001000     05  MULT-D-QUANTITY        PIC ZZZZ9.
+001100     05  FILLER                 PIC X(08) VALUE " PRICE:".
+001200     05  MULT-D-PRICE           PIC ZZZZ9.99.
+001300     05  FILLER                 PIC X(09) VALUE " RESULT:".
+001400     05  MULT-D-RESULT          PIC X(10).
+001500     05  FILLER                 PIC X(35) VALUE SPACES.
+001600
+001700 01  MULT-TOTAL-LINE.
+001800     05  FILLER                 PIC X(20) VALUE
+001900                 "RECORDS PROCESSED: ".
+002000     05  MULT-T-RECORD-COUNT    PIC ZZZZ9.
+002100     05  FILLER                 PIC X(15) VALUE
+002200                 "  GRAND TOTAL: ".
+002300     05  MULT-T-GRAND-TOTAL     PIC X(18).
+002400     05  FILLER                 PIC X(22) VALUE SPACES.
