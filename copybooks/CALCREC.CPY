@@ -0,0 +1,9 @@
+000100*-----------------------------------------------------------------
+000200* CALCREC.CPY
+000300* TRANSACTION RECORD FOR THE Iteration-If CALCULATOR RUN.  ONE
+000400* RECORD PER CALCULATION REQUEST TO BE PROCESSED.
+000500*-----------------------------------------------------------------
+000600 01  CALC-TRANS-RECORD.
+000700     05  Num1                   PIC 9(05).
+000800     05  Num2                   PIC 9(05).
+000900     05  Operator               PIC X.
