@@ -0,0 +1,235 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CALCSUMMARY.
+000300 AUTHOR. D WALKER.
+000400 INSTALLATION. BILLING SYSTEMS.
+000500 DATE-WRITTEN. 08/08/2026.
+000600 DATE-COMPILED. 08/08/2026.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------------
+001000* DATE        INIT  DESCRIPTION
+001100* ----------  ----  -------------------------------------------
+001200* 08/08/2026  DW    NEW PROGRAM.  READS THE Iteration-If AUDIT
+001300*                   TRAIL AT END OF DAY AND PRODUCES A CONTROL
+001400*                   TOTALS REPORT BY OPERATOR, PLUS A GRAND HASH
+001500*                   TOTAL OF ALL NUM1/NUM2 INPUTS.
+001600* 08/08/2026  DW    BUCKETED ON THE AUDIT TRAIL'S OPERATION TYPE
+001700*                   INSTEAD OF THE RAW OPERATOR CHARACTER, SO AN
+001800*                   OPERATOR CHARACTER ALIASED TO AN EXISTING
+001900*                   OPERATION IN THE Iteration-If REFERENCE FILE
+002000*                   STILL LANDS IN THE RIGHT CONTROL TOTAL.
+002010* 08/08/2026  DW    ADDED ON SIZE ERROR CHECKS AROUND EVERY
+002020*                   ACCUMULATOR SO A CONTROL TOTAL THAT OUTGROWS
+002030*                   ITS FIELD PRINTS "OVERFLOW" INSTEAD OF A
+002040*                   SILENTLY WRAPPED NUMBER.  EACH OPERATOR LINE
+002050*                   NOW ALSO PRINTS AN ERRORS COUNT SO AN
+002060*                   OVERFLOWED OR DIVIDE-BY-ZERO TRANSACTION
+002070*                   (ITS RESULT IS ZEROED BEFORE THE AUDIT
+002080*                   WRITE) SHOWS UP AS A VISIBLE DISCREPANCY
+002090*                   BETWEEN COUNT AND RESULT TOTAL, NOT A
+002095*                   SILENT ONE.
+002100*-----------------------------------------------------------------
+002200
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CALC-AUDIT-FILE ASSIGN TO "CALCAUD"
+002700         ORGANIZATION IS LINE SEQUENTIAL.
+002800
+002900     SELECT CALC-SUMMARY-FILE ASSIGN TO "CALCRPT"
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  CALC-AUDIT-FILE.
+003500 COPY CALCAUD.
+003600
+003700 FD  CALC-SUMMARY-FILE
+003800             RECORD CONTAINS 80 CHARACTERS.
+003900 01  CALC-SUMMARY-RECORD        PIC X(80).
+004000
+004100 WORKING-STORAGE SECTION.
+004200 77  CALC-SUMM-EOF-SWITCH   PIC X(01) VALUE "N".
+004300     88  CALC-SUMM-END-OF-FILE            VALUE "Y".
+004400 77  CALC-SUMM-RECORD-COUNT PIC 9(07) COMP VALUE ZERO.
+004500 77  CALC-SUMM-COUNT-ADD    PIC 9(07) COMP VALUE ZERO.
+004600 77  CALC-SUMM-COUNT-SUB    PIC 9(07) COMP VALUE ZERO.
+004700 77  CALC-SUMM-COUNT-MUL    PIC 9(07) COMP VALUE ZERO.
+004800 77  CALC-SUMM-COUNT-DIV    PIC 9(07) COMP VALUE ZERO.
+004900 77  CALC-SUMM-TOTAL-ADD    PIC 9(09) VALUE ZERO.
+005000 77  CALC-SUMM-TOTAL-SUB    PIC 9(09) VALUE ZERO.
+005100 77  CALC-SUMM-TOTAL-MUL    PIC 9(09) VALUE ZERO.
+005200 77  CALC-SUMM-TOTAL-DIV    PIC 9(09) VALUE ZERO.
+005300 77  CALC-SUMM-HASH-TOTAL   PIC 9(09) VALUE ZERO.
+005310 77  CALC-SUMM-ERR-ADD      PIC 9(07) COMP VALUE ZERO.
+005320 77  CALC-SUMM-ERR-SUB      PIC 9(07) COMP VALUE ZERO.
+005330 77  CALC-SUMM-ERR-MUL      PIC 9(07) COMP VALUE ZERO.
+005340 77  CALC-SUMM-ERR-DIV      PIC 9(07) COMP VALUE ZERO.
+005350 77  CALC-SUMM-TOTAL-EDIT   PIC ZZZZZZZZ9.
+005360 77  CALC-SUMM-OVFL-ADD     PIC X(01) VALUE "N".
+005370     88  CALC-SUMM-ADD-OVERFLOW           VALUE "Y".
+005380 77  CALC-SUMM-OVFL-SUB     PIC X(01) VALUE "N".
+005390     88  CALC-SUMM-SUB-OVERFLOW           VALUE "Y".
+005400 77  CALC-SUMM-OVFL-MUL     PIC X(01) VALUE "N".
+005410     88  CALC-SUMM-MUL-OVERFLOW           VALUE "Y".
+005420 77  CALC-SUMM-OVFL-DIV     PIC X(01) VALUE "N".
+005430     88  CALC-SUMM-DIV-OVERFLOW           VALUE "Y".
+005440 77  CALC-SUMM-OVFL-HASH    PIC X(01) VALUE "N".
+005450     88  CALC-SUMM-HASH-OVERFLOW          VALUE "Y".
+005460 COPY CALCRPT.
+005500
+005600 PROCEDURE DIVISION.
+005700*-----------------------------------------------------------------
+005800* 0000-MAINLINE
+005900*-----------------------------------------------------------------
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006200     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+006300         UNTIL CALC-SUMM-END-OF-FILE.
+006400     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+006500     GO TO 9999-EXIT.
+006600
+006700*-----------------------------------------------------------------
+006800* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+006900*-----------------------------------------------------------------
+007000 1000-INITIALIZE.
+007100     OPEN INPUT CALC-AUDIT-FILE.
+007200     OPEN OUTPUT CALC-SUMMARY-FILE.
+007300     PERFORM 7000-READ-AUDIT THRU 7000-EXIT.
+007400 1000-EXIT.
+007500     EXIT.
+007600
+007700*-----------------------------------------------------------------
+007800* 2000-PROCESS-RECORD - ACCUMULATE COUNTS AND TOTALS BY OPERATION
+007900*                       TYPE
+008000*-----------------------------------------------------------------
+008100 2000-PROCESS-RECORD.
+008200     ADD 1 TO CALC-SUMM-RECORD-COUNT.
+008300     ADD CALC-A-NUM1 TO CALC-SUMM-HASH-TOTAL
+008310         ON SIZE ERROR
+008320             SET CALC-SUMM-HASH-OVERFLOW TO TRUE
+008330     END-ADD.
+008400     ADD CALC-A-NUM2 TO CALC-SUMM-HASH-TOTAL
+008410         ON SIZE ERROR
+008420             SET CALC-SUMM-HASH-OVERFLOW TO TRUE
+008430     END-ADD.
+008500     IF CALC-A-TYPE = "AD" THEN
+008600        ADD 1 TO CALC-SUMM-COUNT-ADD
+008610        IF CALC-A-STATUS-NORMAL THEN
+008620           ADD CALC-A-RESULT TO CALC-SUMM-TOTAL-ADD
+008630               ON SIZE ERROR
+008640                   SET CALC-SUMM-ADD-OVERFLOW TO TRUE
+008650           END-ADD
+008660        ELSE
+008670           ADD 1 TO CALC-SUMM-ERR-ADD
+008680        END-IF
+008800     END-IF.
+008900     IF CALC-A-TYPE = "SU" THEN
+009000        ADD 1 TO CALC-SUMM-COUNT-SUB
+009010        IF CALC-A-STATUS-NORMAL THEN
+009020           ADD CALC-A-RESULT TO CALC-SUMM-TOTAL-SUB
+009030               ON SIZE ERROR
+009040                   SET CALC-SUMM-SUB-OVERFLOW TO TRUE
+009050           END-ADD
+009060        ELSE
+009070           ADD 1 TO CALC-SUMM-ERR-SUB
+009080        END-IF
+009200     END-IF.
+009300     IF CALC-A-TYPE = "MU" THEN
+009400        ADD 1 TO CALC-SUMM-COUNT-MUL
+009410        IF CALC-A-STATUS-NORMAL THEN
+009420           ADD CALC-A-RESULT TO CALC-SUMM-TOTAL-MUL
+009430               ON SIZE ERROR
+009440                   SET CALC-SUMM-MUL-OVERFLOW TO TRUE
+009450           END-ADD
+009460        ELSE
+009470           ADD 1 TO CALC-SUMM-ERR-MUL
+009480        END-IF
+009600     END-IF.
+009700     IF CALC-A-TYPE = "DV" THEN
+009800        ADD 1 TO CALC-SUMM-COUNT-DIV
+009810        IF CALC-A-STATUS-NORMAL THEN
+009820           ADD CALC-A-RESULT TO CALC-SUMM-TOTAL-DIV
+009830               ON SIZE ERROR
+009840                   SET CALC-SUMM-DIV-OVERFLOW TO TRUE
+009850           END-ADD
+009860        ELSE
+009870           ADD 1 TO CALC-SUMM-ERR-DIV
+009880        END-IF
+010000     END-IF.
+010100     PERFORM 7000-READ-AUDIT THRU 7000-EXIT.
+010200 2000-EXIT.
+010300     EXIT.
+010400
+010500*-----------------------------------------------------------------
+010600* 7000-READ-AUDIT - READ THE NEXT AUDIT RECORD, FLAG EOF
+010700*-----------------------------------------------------------------
+010800 7000-READ-AUDIT.
+010900     READ CALC-AUDIT-FILE
+011000         AT END
+011100             SET CALC-SUMM-END-OF-FILE TO TRUE
+011200     END-READ.
+011300 7000-EXIT.
+011400     EXIT.
+011500
+011600*-----------------------------------------------------------------
+011700* 8000-FINALIZE - WRITE THE CONTROL TOTALS REPORT AND CLOSE UP
+011800*-----------------------------------------------------------------
+011900 8000-FINALIZE.
+012000     WRITE CALC-SUMMARY-RECORD FROM CALC-RPT-HEADING-LINE.
+012100     MOVE "+" TO CALC-RPT-OPERATOR.
+012200     MOVE CALC-SUMM-COUNT-ADD TO CALC-RPT-COUNT.
+012210     MOVE CALC-SUMM-ERR-ADD TO CALC-RPT-ERR-COUNT.
+012220     IF CALC-SUMM-ADD-OVERFLOW THEN
+012230        MOVE "OVERFLOW" TO CALC-RPT-TOTAL
+012240     ELSE
+012250        MOVE CALC-SUMM-TOTAL-ADD TO CALC-SUMM-TOTAL-EDIT
+012260        MOVE CALC-SUMM-TOTAL-EDIT TO CALC-RPT-TOTAL
+012270     END-IF.
+012400     WRITE CALC-SUMMARY-RECORD FROM CALC-RPT-OPERATOR-LINE.
+012500     MOVE "-" TO CALC-RPT-OPERATOR.
+012600     MOVE CALC-SUMM-COUNT-SUB TO CALC-RPT-COUNT.
+012610     MOVE CALC-SUMM-ERR-SUB TO CALC-RPT-ERR-COUNT.
+012620     IF CALC-SUMM-SUB-OVERFLOW THEN
+012630        MOVE "OVERFLOW" TO CALC-RPT-TOTAL
+012640     ELSE
+012650        MOVE CALC-SUMM-TOTAL-SUB TO CALC-SUMM-TOTAL-EDIT
+012660        MOVE CALC-SUMM-TOTAL-EDIT TO CALC-RPT-TOTAL
+012670     END-IF.
+012800     WRITE CALC-SUMMARY-RECORD FROM CALC-RPT-OPERATOR-LINE.
+012900     MOVE "*" TO CALC-RPT-OPERATOR.
+013000     MOVE CALC-SUMM-COUNT-MUL TO CALC-RPT-COUNT.
+013010     MOVE CALC-SUMM-ERR-MUL TO CALC-RPT-ERR-COUNT.
+013020     IF CALC-SUMM-MUL-OVERFLOW THEN
+013030        MOVE "OVERFLOW" TO CALC-RPT-TOTAL
+013040     ELSE
+013050        MOVE CALC-SUMM-TOTAL-MUL TO CALC-SUMM-TOTAL-EDIT
+013060        MOVE CALC-SUMM-TOTAL-EDIT TO CALC-RPT-TOTAL
+013070     END-IF.
+013200     WRITE CALC-SUMMARY-RECORD FROM CALC-RPT-OPERATOR-LINE.
+013300     MOVE "/" TO CALC-RPT-OPERATOR.
+013400     MOVE CALC-SUMM-COUNT-DIV TO CALC-RPT-COUNT.
+013410     MOVE CALC-SUMM-ERR-DIV TO CALC-RPT-ERR-COUNT.
+013420     IF CALC-SUMM-DIV-OVERFLOW THEN
+013430        MOVE "OVERFLOW" TO CALC-RPT-TOTAL
+013440     ELSE
+013450        MOVE CALC-SUMM-TOTAL-DIV TO CALC-SUMM-TOTAL-EDIT
+013460        MOVE CALC-SUMM-TOTAL-EDIT TO CALC-RPT-TOTAL
+013470     END-IF.
+013600     WRITE CALC-SUMMARY-RECORD FROM CALC-RPT-OPERATOR-LINE.
+013700     IF CALC-SUMM-HASH-OVERFLOW THEN
+013710        MOVE "OVERFLOW" TO CALC-RPT-HASH-TOTAL
+013720     ELSE
+013730        MOVE CALC-SUMM-HASH-TOTAL TO CALC-SUMM-TOTAL-EDIT
+013740        MOVE CALC-SUMM-TOTAL-EDIT TO CALC-RPT-HASH-TOTAL
+013750     END-IF.
+013800     WRITE CALC-SUMMARY-RECORD FROM CALC-RPT-HASH-LINE.
+013900     MOVE CALC-SUMM-RECORD-COUNT TO CALC-RPT-RECORD-COUNT.
+014000     WRITE CALC-SUMMARY-RECORD FROM CALC-RPT-RECORD-COUNT-LINE.
+014100     CLOSE CALC-AUDIT-FILE.
+014200     CLOSE CALC-SUMMARY-FILE.
+014300 8000-EXIT.
+014400     EXIT.
+014500
+014600 9999-EXIT.
+014700     STOP RUN.
