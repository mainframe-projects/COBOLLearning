@@ -1,16 +1,191 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Multiply2Values.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-          01 Num1 PIC 9 VALUE ZEROS.
-          01 Num2 PIC 9 VALUE ZEROS.
-          01 Result PIC 99 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       CalculateResult.
-          ACCEPT Num1.
-          ACCEPT Num2.
-          MULTIPLY Num1 BY Num2 GIVING Result.
-          DISPLAY "Result is = ", Result.
-          STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MULTIPLY2VALUES.
+000300 AUTHOR. D WALKER.
+000400 INSTALLATION. BILLING SYSTEMS.
+000500 DATE-WRITTEN. 01/15/1998.
+000600 DATE-COMPILED. 08/08/2026.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------------
+001000* DATE        INIT  DESCRIPTION
+001100* ----------  ----  -------------------------------------------
+001200* 08/08/2026  DW    CONVERTED FROM A SINGLE-PAIR OPERATOR ACCEPT
+001300*                   TO A BATCH EXTENDED-PRICE RUN AGAINST A
+001400*                   TRANSACTION FILE FOR UNATTENDED PROCESSING.
+001500* 08/08/2026  DW    ADDED RUN-DATE PAGE HEADERS, PAGE NUMBERING,
+001600*                   AND A LINE COUNT PER PAGE TO THE REPORT.
+001700* 08/08/2026  DW    WIDENED QUANTITY/PRICE/RESULT TO A REALISTIC
+001800*                   BUSINESS SIZE, WITH DECIMAL PLACES ON PRICE,
+001900*                   AND ADDED ON SIZE ERROR CHECKS SO AN EXTENDED
+002000*                   PRICE THAT DOESN'T FIT IS FLAGGED INSTEAD OF
+002100*                   SILENTLY TRUNCATED.
+002150* 08/08/2026  DW    A GRAND-TOTAL OVERFLOW NO LONGER LEAVES THE
+002160*                   TOTAL LINE SHOWING A SILENTLY SHORT NUMBER;
+002170*                   THE LINE NOW PRINTS AN OVERFLOW WARNING IN
+002180*                   PLACE OF THE AMOUNT, MATCHING THE DETAIL LINE.
+002200*-----------------------------------------------------------------
+002300
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT MULT-TRANS-FILE ASSIGN TO "MULTIN"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900
+003000     SELECT MULT-PRINT-FILE ASSIGN TO "MULTOUT"
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  MULT-TRANS-FILE.
+003600 COPY MULTREC.
+003700
+003800 FD  MULT-PRINT-FILE
+003900             RECORD CONTAINS 80 CHARACTERS.
+004000 01  MULT-PRINT-RECORD          PIC X(80).
+004100
+004200 WORKING-STORAGE SECTION.
+004300 77  MULT-EOF-SWITCH        PIC X(01) VALUE "N".
+004400     88  MULT-END-OF-FILE                 VALUE "Y".
+004500 77  MULT-RECORD-COUNT      PIC 9(05) COMP VALUE ZERO.
+004600 77  MULT-RESULT            PIC 9(07)V99 VALUE ZERO.
+004700 77  MULT-RESULT-EDIT       PIC ZZZZZZ9.99.
+004800 77  MULT-GRAND-TOTAL       PIC 9(09)V99 VALUE ZERO.
+004810 77  MULT-GRAND-TOTAL-EDIT  PIC ZZZZZZZZ9.99.
+004820 77  MULT-TOTAL-OVFL-SW     PIC X(01) VALUE "N".
+004830     88  MULT-GRAND-TOTAL-OVERFLOW        VALUE "Y".
+004900 77  MULT-PAGE-NUMBER       PIC 9(04) COMP VALUE 1.
+005000 77  MULT-LINE-COUNT        PIC 9(04) COMP VALUE ZERO.
+005100 77  MULT-LINES-PER-PAGE    PIC 9(04) VALUE 0055.
+005200 01  MULT-RUN-DATE.
+005300     05  MULT-RD-YY             PIC 99.
+005400     05  MULT-RD-MM             PIC 99.
+005500     05  MULT-RD-DD             PIC 99.
+005600 COPY MULTDET.
+005700 COPY MULTHDG.
+005800
+005900 PROCEDURE DIVISION.
+006000*-----------------------------------------------------------------
+006100* 0000-MAINLINE
+006200*-----------------------------------------------------------------
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006500     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+006600         UNTIL MULT-END-OF-FILE.
+006700     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+006800     GO TO 9999-EXIT.
+006900
+007000*-----------------------------------------------------------------
+007100* 1000-INITIALIZE - OPEN FILES, PRINT THE FIRST PAGE HEADING,
+007200*                   AND PRIME THE READ
+007300*-----------------------------------------------------------------
+007400 1000-INITIALIZE.
+007500     OPEN INPUT MULT-TRANS-FILE.
+007600     OPEN OUTPUT MULT-PRINT-FILE.
+007700     ACCEPT MULT-RUN-DATE FROM DATE.
+007800     PERFORM 1100-WRITE-HEADING THRU 1100-EXIT.
+007900     PERFORM 7000-READ-TRANS THRU 7000-EXIT.
+008000 1000-EXIT.
+008100     EXIT.
+008200
+008300*-----------------------------------------------------------------
+008400* 1100-WRITE-HEADING - PRINT THE PAGE HEADING AND RESET THE
+008500*                      PER-PAGE LINE COUNT
+008600*-----------------------------------------------------------------
+008700 1100-WRITE-HEADING.
+008800     MOVE MULT-RD-MM TO MULT-H-DATE-MM.
+008900     MOVE MULT-RD-DD TO MULT-H-DATE-DD.
+009000     MOVE MULT-RD-YY TO MULT-H-DATE-YY.
+009100     MOVE MULT-PAGE-NUMBER TO MULT-H-PAGE-NUMBER.
+009200     WRITE MULT-PRINT-RECORD FROM MULT-RPT-HEADING-1.
+009300     MOVE SPACES TO MULT-PRINT-RECORD.
+009400     WRITE MULT-PRINT-RECORD.
+009500     ADD 1 TO MULT-PAGE-NUMBER.
+009600     MOVE ZERO TO MULT-LINE-COUNT.
+009700 1100-EXIT.
+009800     EXIT.
+009900
+010000*-----------------------------------------------------------------
+010100* 2000-PROCESS-RECORD - EXTEND ONE LINE ITEM, READ THE NEXT
+010200*-----------------------------------------------------------------
+010300 2000-PROCESS-RECORD.
+010400     IF MULT-LINE-COUNT NOT LESS THAN MULT-LINES-PER-PAGE THEN
+010500        PERFORM 1100-WRITE-HEADING THRU 1100-EXIT
+010600     END-IF.
+010700     MULTIPLY MULT-QUANTITY BY MULT-PRICE GIVING MULT-RESULT
+010800         ON SIZE ERROR
+010900             PERFORM 2100-WRITE-OVERFLOW THRU 2100-EXIT
+011000         NOT ON SIZE ERROR
+011100             PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT
+011200     END-MULTIPLY.
+011300     ADD 1 TO MULT-RECORD-COUNT.
+011400     PERFORM 7000-READ-TRANS THRU 7000-EXIT.
+011500 2000-EXIT.
+011600     EXIT.
+011700
+011800*-----------------------------------------------------------------
+011900* 2100-WRITE-OVERFLOW - THE EXTENDED PRICE DID NOT FIT MULT-RESULT;
+012000*                       FLAG IT ON THE REPORT INSTEAD OF POSTING
+012100*                       A TRUNCATED AMOUNT
+012200*-----------------------------------------------------------------
+012300 2100-WRITE-OVERFLOW.
+012400     MOVE MULT-QUANTITY TO MULT-D-QUANTITY.
+012500     MOVE MULT-PRICE TO MULT-D-PRICE.
+012600     MOVE "OVERFLOW" TO MULT-D-RESULT.
+012700     WRITE MULT-PRINT-RECORD FROM MULT-DETAIL-LINE.
+012800     ADD 1 TO MULT-LINE-COUNT.
+012900 2100-EXIT.
+013000     EXIT.
+013100
+013200*-----------------------------------------------------------------
+013300* 2200-WRITE-DETAIL - PRINT ONE EXTENDED-PRICE LINE AND ADD IT
+013400*                     TO THE JOB-END GRAND TOTAL
+013500*-----------------------------------------------------------------
+013600 2200-WRITE-DETAIL.
+013700     ADD MULT-RESULT TO MULT-GRAND-TOTAL
+013800         ON SIZE ERROR
+013900             DISPLAY "MULT-GRAND-TOTAL OVERFLOW AT RECORD "
+014000                 MULT-RECORD-COUNT
+014050             SET MULT-GRAND-TOTAL-OVERFLOW TO TRUE
+014100     END-ADD.
+014200     MOVE MULT-QUANTITY TO MULT-D-QUANTITY.
+014300     MOVE MULT-PRICE TO MULT-D-PRICE.
+014400     MOVE MULT-RESULT TO MULT-RESULT-EDIT.
+014500     MOVE MULT-RESULT-EDIT TO MULT-D-RESULT.
+014600     WRITE MULT-PRINT-RECORD FROM MULT-DETAIL-LINE.
+014700     ADD 1 TO MULT-LINE-COUNT.
+014800 2200-EXIT.
+014900     EXIT.
+015000
+015100*-----------------------------------------------------------------
+015200* 7000-READ-TRANS - READ THE NEXT TRANSACTION, FLAG EOF
+015300*-----------------------------------------------------------------
+015400 7000-READ-TRANS.
+015500     READ MULT-TRANS-FILE
+015600         AT END
+015700             SET MULT-END-OF-FILE TO TRUE
+015800     END-READ.
+015900 7000-EXIT.
+016000     EXIT.
+016100
+016200*-----------------------------------------------------------------
+016300* 8000-FINALIZE - WRITE THE JOB-END TOTAL LINE, CLOSE UP
+016400*-----------------------------------------------------------------
+016500 8000-FINALIZE.
+016600     IF MULT-LINE-COUNT NOT LESS THAN MULT-LINES-PER-PAGE THEN
+016700        PERFORM 1100-WRITE-HEADING THRU 1100-EXIT
+016800     END-IF.
+016900     MOVE MULT-RECORD-COUNT TO MULT-T-RECORD-COUNT.
+016950     IF MULT-GRAND-TOTAL-OVERFLOW THEN
+016960        MOVE "OVERFLOW - SEE LOG" TO MULT-T-GRAND-TOTAL
+016970     ELSE
+016980        MOVE MULT-GRAND-TOTAL TO MULT-GRAND-TOTAL-EDIT
+016990        MOVE MULT-GRAND-TOTAL-EDIT TO MULT-T-GRAND-TOTAL
+017000     END-IF.
+017100     WRITE MULT-PRINT-RECORD FROM MULT-TOTAL-LINE.
+017200     CLOSE MULT-TRANS-FILE.
+017300     CLOSE MULT-PRINT-FILE.
+017400 8000-EXIT.
+017500     EXIT.
+017600
+017700 9999-EXIT.
+017800     STOP RUN.
